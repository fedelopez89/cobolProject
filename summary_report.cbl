@@ -15,17 +15,36 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *
-           SELECT CUSTOMER-FILE    ASSIGN TO "customer_data.txt"
+           SELECT CUSTOMER-FILE    ASSIGN TO DYNAMIC
+                                   WS-CUSTOMER-FILENAME
                                    ORGANIZATION IS LINE SEQUENTIAL
                                    FILE STATUS IS FS-CUSTOMER.
-      * 
-           SELECT TRANSACTION-FILE ASSIGN TO "transaction_data.txt"
+      *
+           SELECT TRANSACTION-FILE ASSIGN TO DYNAMIC
+                                   WS-TRANSACTION-FILENAME
                                    ORGANIZATION IS LINE SEQUENTIAL
                                    FILE STATUS IS FS-TRANSACTION.
-      * 
-           SELECT REPORT-FILE      ASSIGN TO "report.csv"
+      *
+           SELECT REPORT-FILE      ASSIGN TO DYNAMIC
+                                   WS-REPORT-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
                                    FILE STATUS IS FS-REPORT.
-      *             
+      *
+           SELECT EXCEPTION-FILE   ASSIGN TO DYNAMIC
+                                   WS-EXCEPTION-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS FS-EXCEPTION.
+      *
+           SELECT CHECKPOINT-FILE  ASSIGN TO DYNAMIC
+                                   WS-CHECKPOINT-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS FS-CHECKPOINT.
+      *
+           SELECT DORMANT-FILE     ASSIGN TO DYNAMIC
+                                   WS-DORMANT-FILENAME
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS FS-DORMANT.
+      *
       ******************************************************************
       *                  DATA DIVISION                                 *
       ******************************************************************
@@ -64,21 +83,188 @@
            05 REPORT-DEL2                   PIC X(01) VALUE ";".
            05 REPORT-TOTAL-TRANSACTIONS     PIC 9(06).
            05 REPORT-DEL3                   PIC X(01) VALUE ";".
-           05 REPORT-TOTAL-REVENUE          PIC 9(10)V99.
+           05 REPORT-PURCHASE-AMOUNT        PIC 9(10)V99.
            05 REPORT-DEL4                   PIC X(01) VALUE ";".
+           05 REPORT-REFUND-AMOUNT          PIC 9(10)V99.
+           05 REPORT-DEL5                   PIC X(01) VALUE ";".
+           05 REPORT-CHARGEBACK-AMOUNT      PIC 9(10)V99.
+           05 REPORT-DEL6                   PIC X(01) VALUE ";".
+           05 REPORT-ADJUSTMENT-AMOUNT      PIC 9(10)V99.
+           05 REPORT-DEL7                   PIC X(01) VALUE ";".
            05 REPORT-TOTAL-REFUNDS          PIC 9(06).
-      *         
+           05 REPORT-DEL8                   PIC X(01) VALUE ";".
+           05 REPORT-REVENUE-GROSS          PIC 9(10)V99.
+           05 REPORT-DEL9                   PIC X(01) VALUE ";".
+           05 REPORT-REVENUE-NET            PIC 9(10)V99.
+           05 REPORT-DEL10                  PIC X(01) VALUE ";".
+           05 REPORT-TENURE-DAYS            PIC 9(06).
+      *
+      * GRAND-TOTAL TRAILER RECORD - SHARES THE REPORT-FILE RECORD AREA
+       01 REPORT-TRAILER-REC.
+           05 RT-LABEL                      PIC X(06).
+           05 RT-DEL1                       PIC X(01) VALUE ";".
+           05 RT-GRAND-NAME                 PIC X(50).
+           05 RT-DEL2                       PIC X(01) VALUE ";".
+           05 RT-TOTAL-TRANSACTIONS         PIC 9(06).
+           05 RT-DEL3                       PIC X(01) VALUE ";".
+           05 RT-PURCHASE-AMOUNT            PIC 9(10)V99.
+           05 RT-DEL4                       PIC X(01) VALUE ";".
+           05 RT-REFUND-AMOUNT              PIC 9(10)V99.
+           05 RT-DEL5                       PIC X(01) VALUE ";".
+           05 RT-CHARGEBACK-AMOUNT          PIC 9(10)V99.
+           05 RT-DEL6                       PIC X(01) VALUE ";".
+           05 RT-ADJUSTMENT-AMOUNT          PIC 9(10)V99.
+           05 RT-DEL7                       PIC X(01) VALUE ";".
+           05 RT-TOTAL-REFUNDS              PIC 9(06).
+           05 RT-DEL8                       PIC X(01) VALUE ";".
+           05 RT-REVENUE-GROSS              PIC 9(10)V99.
+           05 RT-DEL9                       PIC X(01) VALUE ";".
+           05 RT-REVENUE-NET                PIC 9(10)V99.
+           05 RT-DEL10                      PIC X(01) VALUE ";".
+           05 RT-TENURE-DAYS                PIC 9(06).
+      *
+      * COLUMN HEADER RECORD - SAME LENGTH AS REPORT-REC/TRAILER-REC
+       01 REPORT-HEADER-REC.
+           05 RH-COL-1                      PIC X(06).
+           05 RH-DEL1                       PIC X(01) VALUE ";".
+           05 RH-COL-2                      PIC X(50).
+           05 RH-DEL2                       PIC X(01) VALUE ";".
+           05 RH-COL-3                      PIC X(06).
+           05 RH-DEL3                       PIC X(01) VALUE ";".
+           05 RH-COL-4                      PIC X(12).
+           05 RH-DEL4                       PIC X(01) VALUE ";".
+           05 RH-COL-5                      PIC X(12).
+           05 RH-DEL5                       PIC X(01) VALUE ";".
+           05 RH-COL-6                      PIC X(12).
+           05 RH-DEL6                       PIC X(01) VALUE ";".
+           05 RH-COL-7                      PIC X(12).
+           05 RH-DEL7                       PIC X(01) VALUE ";".
+           05 RH-COL-8                      PIC X(06).
+           05 RH-DEL8                       PIC X(01) VALUE ";".
+           05 RH-COL-9                      PIC X(12).
+           05 RH-DEL9                       PIC X(01) VALUE ";".
+           05 RH-COL-10                     PIC X(12).
+           05 RH-DEL10                      PIC X(01) VALUE ";".
+           05 RH-COL-11                     PIC X(06).
+      *
+      *----------------------------------------------------------------*
+      * OUTPUT FILE: EXCEPTION (UNMATCHED CUSTOMER/TRANSACTION DETAIL) *
+      *----------------------------------------------------------------*
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01 EXCEPTION-REC.
+           05 EXC-TYPE                      PIC X(17).
+           05 EXC-DEL1                      PIC X(01) VALUE ";".
+           05 EXC-ID                        PIC 9(08).
+           05 EXC-DEL2                      PIC X(01) VALUE ";".
+           05 EXC-REF-ID                    PIC 9(08).
+           05 EXC-DEL3                      PIC X(01) VALUE ";".
+           05 EXC-DETAIL-1                  PIC X(50).
+           05 EXC-DEL4                      PIC X(01) VALUE ";".
+           05 EXC-DETAIL-2                  PIC X(100).
+           05 EXC-DEL5                      PIC X(01) VALUE ";".
+           05 EXC-AMOUNT                    PIC 9(10)V99.
+      *
+      *----------------------------------------------------------------*
+      * OUTPUT FILE: CHECKPOINT (LAST CUST-ID/TRANS-ID FULLY WRITTEN   *
+      * PLUS THE RUNNING TOTALS AS OF THAT POINT - USED TO RESUME A    *
+      * RUN THAT WAS INTERRUPTED WITHOUT LOSING OR DUPLICATING ROWS    *
+      * OR GRAND TOTALS. ALSO RECORDS WHICH CUSTOMER/TRANSACTION FILES *
+      * IT WAS TAKEN AGAINST, SO A RESTART IS REFUSED IF THE INPUT     *
+      * FILES FOR THIS RUN DO NOT MATCH THE CHECKPOINTED ONES, AND     *
+      * THE ORIGINAL RUN DATE SO TENURE FIGURES STAY CONSISTENT        *
+      * ACROSS A RESTART THAT CROSSES MIDNIGHT)                        *
+      *----------------------------------------------------------------*
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CP-CUST-ID                    PIC 9(06).
+           05 CP-DEL1                       PIC X(01) VALUE ";".
+           05 CP-TRANS-ID                   PIC 9(08).
+           05 CP-DEL2                       PIC X(01) VALUE ";".
+           05 CP-CUSTOMER-RECORDS           PIC 9(06).
+           05 CP-DEL3                       PIC X(01) VALUE ";".
+           05 CP-TRANSACTIONS-RECORDS       PIC 9(06).
+           05 CP-DEL4                       PIC X(01) VALUE ";".
+           05 CP-REPORT-RECORDS             PIC 9(06).
+           05 CP-DEL5                       PIC X(01) VALUE ";".
+           05 CP-MATCHES                    PIC 9(06).
+           05 CP-DEL6                       PIC X(01) VALUE ";".
+           05 CP-NOT-IN-CUSTOMER            PIC 9(06).
+           05 CP-DEL7                       PIC X(01) VALUE ";".
+           05 CP-NOT-IN-TRANSACTION         PIC 9(06).
+           05 CP-DEL8                       PIC X(01) VALUE ";".
+           05 CP-EXCEPTION-RECORDS          PIC 9(06).
+           05 CP-DEL9                       PIC X(01) VALUE ";".
+           05 CP-DORMANT-RECORDS            PIC 9(06).
+           05 CP-DEL10                      PIC X(01) VALUE ";".
+           05 CP-GRAND-TRANSACTIONS         PIC 9(06).
+           05 CP-DEL11                      PIC X(01) VALUE ";".
+           05 CP-GRAND-PURCHASE-AMT         PIC 9(10)V99.
+           05 CP-DEL12                      PIC X(01) VALUE ";".
+           05 CP-GRAND-REFUND-AMT           PIC 9(10)V99.
+           05 CP-DEL13                      PIC X(01) VALUE ";".
+           05 CP-GRAND-CHARGEBACK-AMT       PIC 9(10)V99.
+           05 CP-DEL14                      PIC X(01) VALUE ";".
+           05 CP-GRAND-ADJUSTMENT-AMT       PIC 9(10)V99.
+           05 CP-DEL15                      PIC X(01) VALUE ";".
+           05 CP-GRAND-REFUNDS              PIC 9(06).
+           05 CP-DEL16                      PIC X(01) VALUE ";".
+           05 CP-GRAND-REVENUE-GROSS        PIC 9(10)V99.
+           05 CP-DEL17                      PIC X(01) VALUE ";".
+           05 CP-GRAND-REVENUE-NET          PIC 9(10)V99.
+           05 CP-DEL18                      PIC X(01) VALUE ";".
+           05 CP-GRAND-TENURE-DAYS          PIC 9(08).
+           05 CP-DEL19                      PIC X(01) VALUE ";".
+           05 CP-CUSTOMER-FILENAME          PIC X(100).
+           05 CP-DEL20                      PIC X(01) VALUE ";".
+           05 CP-TRANSACTION-FILENAME       PIC X(100).
+           05 CP-DEL21                      PIC X(01) VALUE ";".
+           05 CP-RUN-DATE                   PIC 9(08).
+      *
+      *----------------------------------------------------------------*
+      * OUTPUT FILE: DORMANT CUSTOMER OUTREACH (CUSTOMERS WITH NO      *
+      * TRANSACTION ACTIVITY - FOR MARKETING WIN-BACK CAMPAIGNS)       *
+      *----------------------------------------------------------------*
+       FD  DORMANT-FILE
+           RECORDING MODE IS F.
+       01 DORMANT-REC.
+           05 DORMANT-ID                    PIC 9(06).
+           05 DORMANT-DEL1                  PIC X(01) VALUE ";".
+           05 DORMANT-NAME                  PIC X(50).
+           05 DORMANT-DEL2                  PIC X(01) VALUE ";".
+           05 DORMANT-EMAIL                 PIC X(100).
+      *
       ******************************************************************
       *                  WORKING STORAGE                               *
       ******************************************************************
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
+      * DYNAMIC FILE NAMES - OVERRIDABLE VIA ENVIRONMENT VARIABLE      *
+      *----------------------------------------------------------------*
+       01  WS-FILENAMES.
+           05  WS-CUSTOMER-FILENAME     PIC X(100) VALUE
+                                         "customer_data.txt".
+           05  WS-TRANSACTION-FILENAME  PIC X(100) VALUE
+                                         "transaction_data.txt".
+           05  WS-REPORT-FILENAME       PIC X(100) VALUE
+                                         "report.csv".
+           05  WS-EXCEPTION-FILENAME    PIC X(100) VALUE
+                                         "exception_data.csv".
+           05  WS-CHECKPOINT-FILENAME   PIC X(100) VALUE
+                                         "checkpoint.dat".
+           05  WS-DORMANT-FILENAME      PIC X(100) VALUE
+                                         "dormant_customers.csv".
+           05  WS-ENV-OVERRIDE          PIC X(100) VALUE SPACES.
+      *----------------------------------------------------------------*
       * STATUS VARIABLES                                               *
       *----------------------------------------------------------------*
        01  WS-FILE-STATUS.
            05  FS-CUSTOMER             PIC X(2) VALUE SPACES.
            05  FS-TRANSACTION          PIC X(2) VALUE SPACES.
            05  FS-REPORT               PIC X(2) VALUE SPACES.
+           05  FS-EXCEPTION            PIC X(2) VALUE SPACES.
+           05  FS-CHECKPOINT           PIC X(2) VALUE SPACES.
+           05  FS-DORMANT              PIC X(2) VALUE SPACES.
       *----------------------------------------------------------------*
       * ACCUMULATORS FOR STATISTICS                                    *
       *----------------------------------------------------------------*
@@ -90,16 +276,70 @@
            05  WS-MATCHES              PIC 9(6) VALUE 0.
            05  WS-NOT-IN-CUSTOMER      PIC 9(6) VALUE 0.
            05  WS-NOT-IN-TRANSACTION   PIC 9(6) VALUE 0.
-           05  WS-TOTAL-REVENUE        PIC 9(10)V99 VALUE 0.
-           05  WS-TOTAL-REFUNDS        PIC 9(10)V99 VALUE 0.
+           05  WS-TOTAL-REFUNDS        PIC 9(06) VALUE 0.
+           05  WS-PURCHASE-AMOUNT      PIC 9(10)V99 VALUE 0.
+           05  WS-REFUND-AMOUNT        PIC 9(10)V99 VALUE 0.
+           05  WS-CHARGEBACK-AMOUNT    PIC 9(10)V99 VALUE 0.
+           05  WS-ADJUSTMENT-AMOUNT    PIC 9(10)V99 VALUE 0.
+           05  WS-REVENUE-GROSS        PIC 9(10)V99 VALUE 0.
+           05  WS-REVENUE-NET          PIC 9(10)V99 VALUE 0.
+           05  WS-EXCEPTION-RECORDS    PIC 9(6) VALUE 0.
+           05  WS-DORMANT-RECORDS      PIC 9(6) VALUE 0.
+           05  WS-GRAND-TRANSACTIONS   PIC 9(06) VALUE 0.
+           05  WS-GRAND-PURCHASE-AMT   PIC 9(10)V99 VALUE 0.
+           05  WS-GRAND-REFUND-AMT     PIC 9(10)V99 VALUE 0.
+           05  WS-GRAND-CHARGEBACK-AMT PIC 9(10)V99 VALUE 0.
+           05  WS-GRAND-ADJUSTMENT-AMT PIC 9(10)V99 VALUE 0.
+           05  WS-GRAND-REFUNDS        PIC 9(06) VALUE 0.
+           05  WS-GRAND-REVENUE-GROSS  PIC 9(10)V99 VALUE 0.
+           05  WS-GRAND-REVENUE-NET    PIC 9(10)V99 VALUE 0.
+           05  WS-GRAND-TENURE-DAYS    PIC 9(08) VALUE 0.
+      *----------------------------------------------------------------*
+      * SEQUENCE-CHECK CONTROLS                                        *
+      *----------------------------------------------------------------*
+       01  WS-SEQUENCE-CHECK.
+           05  WS-LAST-CUST-ID          PIC 9(06) VALUE 0.
+           05  WS-LAST-TRANS-CUST-ID    PIC 9(06) VALUE 0.
+      *----------------------------------------------------------------*
+      * CUSTOMER-TENURE CALCULATION WORK AREAS                         *
+      *----------------------------------------------------------------*
+       01  WS-TENURE-CALC.
+           05  WS-RUN-DATE              PIC 9(08) VALUE 0.
+           05  WS-RUN-DATE-INT          PIC 9(08) COMP VALUE 0.
+           05  WS-SIGNUP-YYYYMMDD       PIC 9(08) VALUE 0.
+           05  WS-SIGNUP-INT            PIC 9(08) COMP VALUE 0.
+           05  WS-TENURE-DAYS           PIC 9(06) VALUE 0.
+      *----------------------------------------------------------------*
+      * CHECKPOINT / RESTART CONTROLS                                  *
+      *----------------------------------------------------------------*
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-RESTART-SWITCH        PIC X(01) VALUE "N".
+               88  WS-IS-RESTART                VALUE "Y".
+           05  WS-RESTART-CUST-ID       PIC 9(06) VALUE 0.
+           05  WS-RESTART-TRANS-ID      PIC 9(08) VALUE 0.
+           05  WS-LAST-CUST-ID-DONE     PIC 9(06) VALUE 0.
+           05  WS-LAST-TRANS-ID-DONE    PIC 9(08) VALUE 0.
+           05  WS-RESTART-CUSTOMER-RECS PIC 9(06) VALUE 0.
+           05  WS-RESTART-TRANS-RECS    PIC 9(06) VALUE 0.
+           05  WS-RAW-CUSTOMER-READS    PIC 9(06) VALUE 0.
+           05  WS-RAW-TRANSACTION-READS PIC 9(06) VALUE 0.
       *
       *----------------------------------------------------------------*
       * CONSTANTS                                                      *
       *----------------------------------------------------------------*
        01  CT-CONSTANTS.
            05  CT-DELIMITED-CHARACTER  PIC X VALUE ";".
+           05  CT-PURCHASE             PIC X(08) VALUE "Purchase".
            05  CT-REFUND               PIC X(06) VALUE "Refund".
-      *   
+           05  CT-CHARGEBACK           PIC X(10) VALUE "Chargeback".
+           05  CT-ADJUSTMENT           PIC X(10) VALUE "Adjustment".
+           05  CT-EXC-NOT-IN-CUSTOMER  PIC X(17) VALUE
+                                          "TRANS-NO-CUSTOMER".
+           05  CT-EXC-NOT-IN-TRANS     PIC X(17) VALUE
+                                          "CUST-NO-TRANS".
+           05  CT-EXC-BAD-TRANS-TYPE   PIC X(17) VALUE
+                                          "TRANS-BAD-TYPE".
+      *
       ******************************************************************
       *                     PROCEDURE DIVISION                         *
       ******************************************************************
@@ -121,35 +361,293 @@
        1000-INITIALIZE.
       *---------------*
            DISPLAY "PROGRAM INITIALIZATION STARTED".
+      *
+           PERFORM 1100-RESOLVE-FILENAMES
+              THRU 1100-RESOLVE-FILENAMES-EXIT.
+      *
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+      *
+           PERFORM 1200-CHECK-RESTART
+              THRU 1200-CHECK-RESTART-EXIT.
       *
            OPEN INPUT CUSTOMER-FILE.
            IF FS-CUSTOMER NOT EQUAL ZEROS
                DISPLAY "ERROR OPENING CUSTOMER FILE: " FS-CUSTOMER
                STOP RUN
            END-IF.
-      *  
+      *
            OPEN INPUT TRANSACTION-FILE.
            IF FS-TRANSACTION NOT EQUAL ZEROS
-               DISPLAY 
+               DISPLAY
                    "ERROR OPENING TRANSACTION FILE: " FS-TRANSACTION
                STOP RUN
            END-IF.
-      *  
-           OPEN OUTPUT REPORT-FILE.
+      *
+           IF WS-IS-RESTART
+               OPEN EXTEND REPORT-FILE
+               IF FS-REPORT EQUAL '35'
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
            IF FS-REPORT NOT EQUAL ZEROS
                DISPLAY "ERROR OPENING REPORT FILE: " FS-REPORT
                STOP RUN
            END-IF.
-      *    
+      *
+           IF WS-IS-RESTART
+               OPEN EXTEND EXCEPTION-FILE
+               IF FS-EXCEPTION EQUAL '35'
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           IF FS-EXCEPTION NOT EQUAL ZEROS
+               DISPLAY "ERROR OPENING EXCEPTION FILE: " FS-EXCEPTION
+               STOP RUN
+           END-IF.
+      *
+           IF WS-IS-RESTART
+               OPEN EXTEND DORMANT-FILE
+               IF FS-DORMANT EQUAL '35'
+                   OPEN OUTPUT DORMANT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT DORMANT-FILE
+           END-IF.
+           IF FS-DORMANT NOT EQUAL ZEROS
+               DISPLAY "ERROR OPENING DORMANT FILE: " FS-DORMANT
+               STOP RUN
+           END-IF.
+      *
+           IF NOT WS-IS-RESTART
+               PERFORM 8000-WRITE-REPORT-HEADER
+                  THRU 8000-WRITE-REPORT-HEADER-EXIT
+           END-IF.
+      *
            PERFORM 7100-READ-CUSTOMER
               THRU 7100-READ-CUSTOMER-EXIT.
       *
            PERFORM 7200-READ-TRANSACTION
-              THRU 7200-READ-TRANSACTION-EXIT
+              THRU 7200-READ-TRANSACTION-EXIT.
+      *
+           IF WS-IS-RESTART
+               PERFORM 1300-FAST-FORWARD
+                  THRU 1300-FAST-FORWARD-EXIT
+           END-IF
            .
        1000-INITIALIZE-EXIT.
            EXIT.
       *
+      *-----------------------------------------------------------------
+       1100-RESOLVE-FILENAMES.
+      *----------------------*
+           MOVE SPACES                 TO WS-ENV-OVERRIDE
+           DISPLAY "CUSTOMER_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-OVERRIDE NOT EQUAL SPACES
+               MOVE WS-ENV-OVERRIDE     TO WS-CUSTOMER-FILENAME
+           END-IF.
+      *
+           MOVE SPACES                 TO WS-ENV-OVERRIDE
+           DISPLAY "TRANSACTION_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-OVERRIDE NOT EQUAL SPACES
+               MOVE WS-ENV-OVERRIDE     TO WS-TRANSACTION-FILENAME
+           END-IF.
+      *
+           MOVE SPACES                 TO WS-ENV-OVERRIDE
+           DISPLAY "REPORT_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-OVERRIDE NOT EQUAL SPACES
+               MOVE WS-ENV-OVERRIDE     TO WS-REPORT-FILENAME
+           END-IF.
+      *
+           MOVE SPACES                 TO WS-ENV-OVERRIDE
+           DISPLAY "EXCEPTION_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-OVERRIDE NOT EQUAL SPACES
+               MOVE WS-ENV-OVERRIDE     TO WS-EXCEPTION-FILENAME
+           END-IF.
+      *
+           MOVE SPACES                 TO WS-ENV-OVERRIDE
+           DISPLAY "CHECKPOINT_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-OVERRIDE NOT EQUAL SPACES
+               MOVE WS-ENV-OVERRIDE     TO WS-CHECKPOINT-FILENAME
+           END-IF.
+      *
+           MOVE SPACES                 TO WS-ENV-OVERRIDE
+           DISPLAY "DORMANT_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-OVERRIDE NOT EQUAL SPACES
+               MOVE WS-ENV-OVERRIDE     TO WS-DORMANT-FILENAME
+           END-IF
+           .
+       1100-RESOLVE-FILENAMES-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       1200-CHECK-RESTART.
+      *--------------------*
+           OPEN INPUT CHECKPOINT-FILE.
+      *
+           EVALUATE FS-CHECKPOINT
+               WHEN ZEROES
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF CP-CUSTOMER-FILENAME
+                                      NOT EQUAL WS-CUSTOMER-FILENAME
+                              OR CP-TRANSACTION-FILENAME
+                                      NOT EQUAL WS-TRANSACTION-FILENAME
+                               DISPLAY
+                                   "ERROR: CHECKPOINT FILE "
+                                   WS-CHECKPOINT-FILENAME
+                               DISPLAY
+                                   "WAS TAKEN AGAINST DIFFERENT INPUT "
+                                   "FILES THAN THIS RUN - REMOVE OR "
+                                   "RENAME IT BEFORE RERUNNING"
+                               STOP RUN
+                           END-IF
+                           SET WS-IS-RESTART TO TRUE
+                           MOVE CP-CUST-ID  TO WS-RESTART-CUST-ID
+                                               WS-LAST-CUST-ID-DONE
+                           MOVE CP-TRANS-ID TO WS-RESTART-TRANS-ID
+                                               WS-LAST-TRANS-ID-DONE
+                           MOVE CP-CUSTOMER-RECORDS
+                                            TO WS-CUSTOMER-RECORDS
+                                               WS-RESTART-CUSTOMER-RECS
+                           MOVE CP-TRANSACTIONS-RECORDS
+                                            TO WS-TRANSACTIONS-RECORDS
+                                               WS-RESTART-TRANS-RECS
+                           MOVE CP-REPORT-RECORDS
+                                            TO WS-REPORT-RECORDS
+                           MOVE CP-MATCHES  TO WS-MATCHES
+                           MOVE CP-NOT-IN-CUSTOMER
+                                            TO WS-NOT-IN-CUSTOMER
+                           MOVE CP-NOT-IN-TRANSACTION
+                                            TO WS-NOT-IN-TRANSACTION
+                           MOVE CP-EXCEPTION-RECORDS
+                                            TO WS-EXCEPTION-RECORDS
+                           MOVE CP-DORMANT-RECORDS
+                                            TO WS-DORMANT-RECORDS
+                           MOVE CP-GRAND-TRANSACTIONS
+                                            TO WS-GRAND-TRANSACTIONS
+                           MOVE CP-GRAND-PURCHASE-AMT
+                                            TO WS-GRAND-PURCHASE-AMT
+                           MOVE CP-GRAND-REFUND-AMT
+                                            TO WS-GRAND-REFUND-AMT
+                           MOVE CP-GRAND-CHARGEBACK-AMT
+                                            TO WS-GRAND-CHARGEBACK-AMT
+                           MOVE CP-GRAND-ADJUSTMENT-AMT
+                                            TO WS-GRAND-ADJUSTMENT-AMT
+                           MOVE CP-GRAND-REFUNDS
+                                            TO WS-GRAND-REFUNDS
+                           MOVE CP-GRAND-REVENUE-GROSS
+                                            TO WS-GRAND-REVENUE-GROSS
+                           MOVE CP-GRAND-REVENUE-NET
+                                            TO WS-GRAND-REVENUE-NET
+                           MOVE CP-GRAND-TENURE-DAYS
+                                            TO WS-GRAND-TENURE-DAYS
+                           MOVE CP-RUN-DATE TO WS-RUN-DATE
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               WHEN '35'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY
+                       "ERROR OPENING CHECKPOINT FILE: " FS-CHECKPOINT
+                   STOP RUN
+           END-EVALUATE.
+      *
+           IF WS-IS-RESTART
+               DISPLAY "RESTARTING AFTER CUST-ID: "
+                                          WS-RESTART-CUST-ID
+               DISPLAY "RESTARTING AFTER TRANS-ID: "
+                                          WS-RESTART-TRANS-ID
+           END-IF
+           .
+       1200-CHECK-RESTART-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       1300-FAST-FORWARD.
+      *--------------------*
+           PERFORM 7100-READ-CUSTOMER
+              THRU 7100-READ-CUSTOMER-EXIT
+             UNTIL CUST-ID > WS-RESTART-CUST-ID
+                OR CUST-ID = HIGH-VALUES.
+      *
+           PERFORM 7200-READ-TRANSACTION
+              THRU 7200-READ-TRANSACTION-EXIT
+             UNTIL WS-RAW-TRANSACTION-READS
+                       NOT LESS THAN WS-RESTART-TRANS-RECS
+                OR TRANS-CUST-ID = HIGH-VALUES
+           .
+       1300-FAST-FORWARD-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       1400-WRITE-CHECKPOINT.
+      *--------------------*
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF FS-CHECKPOINT NOT EQUAL ZEROS
+               DISPLAY
+                   "ERROR OPENING CHECKPOINT FILE: " FS-CHECKPOINT
+               STOP RUN
+           END-IF.
+      *
+           INITIALIZE CHECKPOINT-REC.
+           MOVE WS-LAST-CUST-ID-DONE   TO CP-CUST-ID
+           MOVE WS-LAST-TRANS-ID-DONE  TO CP-TRANS-ID
+           MOVE WS-CUSTOMER-RECORDS    TO CP-CUSTOMER-RECORDS
+           MOVE WS-TRANSACTIONS-RECORDS
+                                       TO CP-TRANSACTIONS-RECORDS
+           MOVE WS-REPORT-RECORDS      TO CP-REPORT-RECORDS
+           MOVE WS-MATCHES             TO CP-MATCHES
+           MOVE WS-NOT-IN-CUSTOMER     TO CP-NOT-IN-CUSTOMER
+           MOVE WS-NOT-IN-TRANSACTION  TO CP-NOT-IN-TRANSACTION
+           MOVE WS-EXCEPTION-RECORDS   TO CP-EXCEPTION-RECORDS
+           MOVE WS-DORMANT-RECORDS     TO CP-DORMANT-RECORDS
+           MOVE WS-GRAND-TRANSACTIONS  TO CP-GRAND-TRANSACTIONS
+           MOVE WS-GRAND-PURCHASE-AMT  TO CP-GRAND-PURCHASE-AMT
+           MOVE WS-GRAND-REFUND-AMT    TO CP-GRAND-REFUND-AMT
+           MOVE WS-GRAND-CHARGEBACK-AMT
+                                       TO CP-GRAND-CHARGEBACK-AMT
+           MOVE WS-GRAND-ADJUSTMENT-AMT
+                                       TO CP-GRAND-ADJUSTMENT-AMT
+           MOVE WS-GRAND-REFUNDS       TO CP-GRAND-REFUNDS
+           MOVE WS-GRAND-REVENUE-GROSS TO CP-GRAND-REVENUE-GROSS
+           MOVE WS-GRAND-REVENUE-NET   TO CP-GRAND-REVENUE-NET
+           MOVE WS-GRAND-TENURE-DAYS   TO CP-GRAND-TENURE-DAYS
+           MOVE WS-CUSTOMER-FILENAME   TO CP-CUSTOMER-FILENAME
+           MOVE WS-TRANSACTION-FILENAME
+                                       TO CP-TRANSACTION-FILENAME
+           MOVE WS-RUN-DATE            TO CP-RUN-DATE
+           MOVE CT-DELIMITED-CHARACTER TO CP-DEL1  CP-DEL2  CP-DEL3
+                                          CP-DEL4  CP-DEL5  CP-DEL6
+                                          CP-DEL7  CP-DEL8  CP-DEL9
+                                          CP-DEL10 CP-DEL11 CP-DEL12
+                                          CP-DEL13 CP-DEL14 CP-DEL15
+                                          CP-DEL16 CP-DEL17 CP-DEL18
+                                          CP-DEL19 CP-DEL20 CP-DEL21
+      *
+           WRITE CHECKPOINT-REC.
+           IF FS-CHECKPOINT NOT EQUAL ZEROS
+               DISPLAY
+                   "ERROR WRITING CHECKPOINT FILE: " FS-CHECKPOINT
+               STOP RUN
+           END-IF.
+      *
+           CLOSE CHECKPOINT-FILE
+           .
+       1400-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+      *
       *-----------------------------------------------------------------
        2000-PROCESSING.
       *---------------*
@@ -162,20 +660,40 @@
                IF CUST-ID < TRANS-CUST-ID
       *
                    ADD 1               TO WS-NOT-IN-CUSTOMER
+                   PERFORM 2200-COMPUTE-TENURE
+                      THRU 2200-COMPUTE-TENURE-EXIT
+      *
                    PERFORM 8100-WRITE-REPORT
                       THRU 8100-WRITE-REPORT-EXIT
+      *
+                   PERFORM 8200-WRITE-EXC-CUSTOMER
+                      THRU 8200-WRITE-EXC-CUSTOMER-EXIT
+      *
+                   PERFORM 8400-WRITE-DORMANT-CUSTOMER
+                      THRU 8400-WRITE-DORMANT-CUSTOMER-EXIT
+      *
+                   MOVE CUST-ID        TO WS-LAST-CUST-ID-DONE
+                   PERFORM 1400-WRITE-CHECKPOINT
+                      THRU 1400-WRITE-CHECKPOINT-EXIT
       *
                    PERFORM 7100-READ-CUSTOMER
-                      THRU 7100-READ-CUSTOMER-EXIT      
+                      THRU 7100-READ-CUSTOMER-EXIT
+      *
+               ELSE
       *
-               ELSE 
-      *        
                    IF CUST-ID > TRANS-CUST-ID
       *
                        ADD 1               TO WS-NOT-IN-TRANSACTION
+                       PERFORM 8300-WRITE-EXC-TRANSACTION
+                          THRU 8300-WRITE-EXC-TRANSACTION-EXIT
+      *
+                       MOVE TRANS-ID       TO WS-LAST-TRANS-ID-DONE
+                       PERFORM 1400-WRITE-CHECKPOINT
+                          THRU 1400-WRITE-CHECKPOINT-EXIT
+      *
                        PERFORM 7200-READ-TRANSACTION
                           THRU 7200-READ-TRANSACTION-EXIT
-      *        
+      *
                    ELSE
       *
                        PERFORM 2100-PROCESS-MATCH
@@ -194,37 +712,92 @@
       *------------------*
            DISPLAY "THIS IS THE 2100-PROCESSING MATCH ARAGRAPH".
       *
-           MOVE ZEROES                 TO WS-TOTAL-TRX 
-                                          WS-TOTAL-REVENUE 
-                                          WS-TOTAL-REFUNDS    
+           MOVE ZEROES                 TO WS-TOTAL-TRX
+                                          WS-TOTAL-REFUNDS
+                                          WS-PURCHASE-AMOUNT
+                                          WS-REFUND-AMOUNT
+                                          WS-CHARGEBACK-AMOUNT
+                                          WS-ADJUSTMENT-AMOUNT
+                                          WS-REVENUE-GROSS
+                                          WS-REVENUE-NET
            ADD 1                       TO WS-MATCHES.
-      *         
+      *
            PERFORM UNTIL TRANS-CUST-ID NOT EQUAL CUST-ID
       *
                ADD 1                   TO WS-TOTAL-TRX
-               COMPUTE WS-TOTAL-REVENUE = WS-TOTAL-REVENUE +
-                                          TRANS-AMOUNT
       *
-               IF TRANS-TYPE EQUAL CT-REFUND
-                   ADD 1               TO WS-TOTAL-REFUNDS
-               END-IF
+               EVALUATE TRANS-TYPE
+                   WHEN CT-REFUND
+                       ADD 1           TO WS-TOTAL-REFUNDS
+                       ADD TRANS-AMOUNT
+                                       TO WS-REFUND-AMOUNT
+                                          WS-REVENUE-GROSS
+                   WHEN CT-CHARGEBACK
+                       ADD TRANS-AMOUNT
+                                       TO WS-CHARGEBACK-AMOUNT
+                                          WS-REVENUE-GROSS
+                   WHEN CT-ADJUSTMENT
+                       ADD TRANS-AMOUNT
+                                       TO WS-ADJUSTMENT-AMOUNT
+                                          WS-REVENUE-GROSS
+                   WHEN CT-PURCHASE
+                       ADD TRANS-AMOUNT
+                                       TO WS-PURCHASE-AMOUNT
+                                          WS-REVENUE-GROSS
+                   WHEN OTHER
+                       PERFORM 8500-WRITE-EXC-BAD-TYPE
+                          THRU 8500-WRITE-EXC-BAD-TYPE-EXIT
+               END-EVALUATE
+      *
+               MOVE TRANS-ID           TO WS-LAST-TRANS-ID-DONE
       *
                PERFORM 7200-READ-TRANSACTION
                   THRU 7200-READ-TRANSACTION-EXIT
       *
            END-PERFORM.
 
+           COMPUTE WS-REVENUE-NET = WS-REVENUE-GROSS - WS-REFUND-AMOUNT.
+      *
+           PERFORM 2200-COMPUTE-TENURE
+              THRU 2200-COMPUTE-TENURE-EXIT
+      *
+           ADD WS-TENURE-DAYS          TO WS-GRAND-TENURE-DAYS
+      *
            PERFORM 8100-WRITE-REPORT
-              THRU 8100-WRITE-REPORT-EXIT  
+              THRU 8100-WRITE-REPORT-EXIT
+      *
+           MOVE CUST-ID                TO WS-LAST-CUST-ID-DONE
+           PERFORM 1400-WRITE-CHECKPOINT
+              THRU 1400-WRITE-CHECKPOINT-EXIT
       *
            PERFORM 7100-READ-CUSTOMER
               THRU 7100-READ-CUSTOMER-EXIT
       *
-           INITIALIZE WS-TOTAL-TRX WS-TOTAL-REVENUE WS-TOTAL-REFUNDS    
+           INITIALIZE WS-TOTAL-TRX WS-TOTAL-REFUNDS
+                      WS-PURCHASE-AMOUNT WS-REFUND-AMOUNT
+                      WS-CHARGEBACK-AMOUNT WS-ADJUSTMENT-AMOUNT
+                      WS-REVENUE-GROSS WS-REVENUE-NET
+                      WS-TENURE-DAYS
            .
        2100-PROCESS-MATCH-EXIT.
            EXIT.
       *
+      *-----------------------------------------------------------------
+       2200-COMPUTE-TENURE.
+      *--------------------*
+           MOVE CUST-SIGNUP(1:4)       TO WS-SIGNUP-YYYYMMDD(1:4)
+           MOVE CUST-SIGNUP(6:2)       TO WS-SIGNUP-YYYYMMDD(5:2)
+           MOVE CUST-SIGNUP(9:2)       TO WS-SIGNUP-YYYYMMDD(7:2)
+      *
+           COMPUTE WS-SIGNUP-INT =
+               FUNCTION INTEGER-OF-DATE(WS-SIGNUP-YYYYMMDD)
+           COMPUTE WS-RUN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+           COMPUTE WS-TENURE-DAYS = WS-RUN-DATE-INT - WS-SIGNUP-INT
+           .
+       2200-COMPUTE-TENURE-EXIT.
+           EXIT.
+      *
       *-----------------------------------------------------------------
        7100-READ-CUSTOMER.
       *------------------*
@@ -233,13 +806,27 @@
            READ CUSTOMER-FILE.
            EVALUATE FS-CUSTOMER
                WHEN ZEROES
-                   ADD 1           TO WS-CUSTOMER-RECORDS
+                   IF CUST-ID < WS-LAST-CUST-ID
+                       DISPLAY
+                           "ERROR: CUSTOMER FILE OUT OF SEQUENCE - "
+                       DISPLAY
+                           "CUST-ID " CUST-ID " FOLLOWS "
+                                      WS-LAST-CUST-ID
+                       STOP RUN
+                   END-IF
+                   MOVE CUST-ID    TO WS-LAST-CUST-ID
+                   ADD 1           TO WS-RAW-CUSTOMER-READS
+                   IF NOT WS-IS-RESTART
+                      OR WS-RAW-CUSTOMER-READS
+                             > WS-RESTART-CUSTOMER-RECS
+                       ADD 1       TO WS-CUSTOMER-RECORDS
+                   END-IF
                WHEN '10'
                    MOVE HIGH-VALUES
                                    TO CUST-ID
                WHEN OTHER
                    DISPLAY "ERROR READING CUSTOMER FILE: " FS-CUSTOMER
-                   STOP RUN               
+                   STOP RUN
            END-EVALUATE
            .
        7100-READ-CUSTOMER-EXIT.
@@ -253,19 +840,70 @@
            READ TRANSACTION-FILE.
            EVALUATE FS-TRANSACTION
                WHEN ZEROES
-                   ADD 1           TO WS-TRANSACTIONS-RECORDS
+                   IF TRANS-CUST-ID < WS-LAST-TRANS-CUST-ID
+                       DISPLAY
+                           "ERROR: TRANSACTION FILE OUT OF SEQUENCE - "
+                       DISPLAY
+                           "TRANS-CUST-ID " TRANS-CUST-ID " FOLLOWS "
+                                            WS-LAST-TRANS-CUST-ID
+                       STOP RUN
+                   END-IF
+                   MOVE TRANS-CUST-ID
+                                   TO WS-LAST-TRANS-CUST-ID
+                   ADD 1           TO WS-RAW-TRANSACTION-READS
+                   IF NOT WS-IS-RESTART
+                      OR WS-RAW-TRANSACTION-READS
+                             > WS-RESTART-TRANS-RECS
+                       ADD 1       TO WS-TRANSACTIONS-RECORDS
+                   END-IF
                WHEN '10'
                    MOVE HIGH-VALUES
                                    TO TRANS-CUST-ID
                WHEN OTHER
-                   DISPLAY "ERROR READING TRANSACTION FILE: " 
+                   DISPLAY "ERROR READING TRANSACTION FILE: "
                                       FS-TRANSACTION
-                   STOP RUN               
-           END-EVALUATE         
+                   STOP RUN
+           END-EVALUATE
            .
        7200-READ-TRANSACTION-EXIT.
            EXIT.
       *
+      *-----------------------------------------------------------------
+       8000-WRITE-REPORT-HEADER.
+      *-----------------------*
+           MOVE "CUSTID"               TO RH-COL-1
+           MOVE "CUST-NAME"            TO RH-COL-2
+           MOVE "TRXCNT"               TO RH-COL-3
+           MOVE "PURCHASE-AMT"         TO RH-COL-4
+           MOVE "REFUND-AMT"           TO RH-COL-5
+           MOVE "CHGBACK-AMT"          TO RH-COL-6
+           MOVE "ADJUST-AMT"           TO RH-COL-7
+           MOVE "RFNDCT"               TO RH-COL-8
+           MOVE "REV-GROSS"            TO RH-COL-9
+           MOVE "REV-NET"              TO RH-COL-10
+           MOVE "TENURE"               TO RH-COL-11
+           MOVE CT-DELIMITED-CHARACTER TO RH-DEL1
+                                          RH-DEL2
+                                          RH-DEL3
+                                          RH-DEL4
+                                          RH-DEL5
+                                          RH-DEL6
+                                          RH-DEL7
+                                          RH-DEL8
+                                          RH-DEL9
+                                          RH-DEL10
+      *
+           WRITE REPORT-HEADER-REC.
+      *
+           IF FS-REPORT NOT EQUAL ZEROS
+               DISPLAY
+                   "ERROR WRITING REPORT FILE: " FS-REPORT
+               STOP RUN
+           END-IF
+           .
+       8000-WRITE-REPORT-HEADER-EXIT.
+           EXIT.
+      *
       *-----------------------------------------------------------------
        8100-WRITE-REPORT.
       *-----------------*  
@@ -274,26 +912,207 @@
            MOVE CUST-ID                TO REPORT-ID
            MOVE CUST-NAME              TO REPORT-NAME
            MOVE WS-TOTAL-TRX           TO REPORT-TOTAL-TRANSACTIONS
-           MOVE WS-TOTAL-REVENUE       TO REPORT-TOTAL-REVENUE
+           MOVE WS-PURCHASE-AMOUNT     TO REPORT-PURCHASE-AMOUNT
+           MOVE WS-REFUND-AMOUNT       TO REPORT-REFUND-AMOUNT
+           MOVE WS-CHARGEBACK-AMOUNT   TO REPORT-CHARGEBACK-AMOUNT
+           MOVE WS-ADJUSTMENT-AMOUNT   TO REPORT-ADJUSTMENT-AMOUNT
            MOVE WS-TOTAL-REFUNDS       TO REPORT-TOTAL-REFUNDS
+           MOVE WS-REVENUE-GROSS       TO REPORT-REVENUE-GROSS
+           MOVE WS-REVENUE-NET         TO REPORT-REVENUE-NET
+           MOVE WS-TENURE-DAYS         TO REPORT-TENURE-DAYS
            MOVE CT-DELIMITED-CHARACTER TO REPORT-DEL1
                                           REPORT-DEL2
                                           REPORT-DEL3
                                           REPORT-DEL4
+                                          REPORT-DEL5
+                                          REPORT-DEL6
+                                          REPORT-DEL7
+                                          REPORT-DEL8
+                                          REPORT-DEL9
+                                          REPORT-DEL10
       *
-           WRITE REPORT-REC AFTER ADVANCING 1 LINE.
+           ADD WS-TOTAL-TRX            TO WS-GRAND-TRANSACTIONS
+           ADD WS-PURCHASE-AMOUNT      TO WS-GRAND-PURCHASE-AMT
+           ADD WS-REFUND-AMOUNT        TO WS-GRAND-REFUND-AMT
+           ADD WS-CHARGEBACK-AMOUNT    TO WS-GRAND-CHARGEBACK-AMT
+           ADD WS-ADJUSTMENT-AMOUNT    TO WS-GRAND-ADJUSTMENT-AMT
+           ADD WS-TOTAL-REFUNDS        TO WS-GRAND-REFUNDS
+           ADD WS-REVENUE-GROSS        TO WS-GRAND-REVENUE-GROSS
+           ADD WS-REVENUE-NET          TO WS-GRAND-REVENUE-NET
+      *
+           WRITE REPORT-REC.
       *
            IF FS-REPORT EQUAL ZEROS
                ADD 1                   TO WS-REPORT-RECORDS
            ELSE
-               DISPLAY 
+               DISPLAY
                    "ERROR WRITING REPORT FILE: " FS-REPORT
                STOP RUN
            END-IF
            .
        8100-WRITE-REPORT-EXIT.
            EXIT.
-      *          
+      *
+      *-----------------------------------------------------------------
+       9100-WRITE-REPORT-TRAILER.
+      *-------------------------*
+           INITIALIZE REPORT-TRAILER-REC.
+      *
+           MOVE "TOTAL"                TO RT-LABEL
+           MOVE "GRAND TOTAL"          TO RT-GRAND-NAME
+           MOVE WS-GRAND-TRANSACTIONS  TO RT-TOTAL-TRANSACTIONS
+           MOVE WS-GRAND-PURCHASE-AMT  TO RT-PURCHASE-AMOUNT
+           MOVE WS-GRAND-REFUND-AMT    TO RT-REFUND-AMOUNT
+           MOVE WS-GRAND-CHARGEBACK-AMT
+                                       TO RT-CHARGEBACK-AMOUNT
+           MOVE WS-GRAND-ADJUSTMENT-AMT
+                                       TO RT-ADJUSTMENT-AMOUNT
+           MOVE WS-GRAND-REFUNDS       TO RT-TOTAL-REFUNDS
+           MOVE WS-GRAND-REVENUE-GROSS TO RT-REVENUE-GROSS
+           MOVE WS-GRAND-REVENUE-NET   TO RT-REVENUE-NET
+      *
+           IF WS-MATCHES NOT EQUAL ZEROES
+               COMPUTE RT-TENURE-DAYS =
+                   WS-GRAND-TENURE-DAYS / WS-MATCHES
+           END-IF
+      *
+           MOVE CT-DELIMITED-CHARACTER TO RT-DEL1
+                                          RT-DEL2
+                                          RT-DEL3
+                                          RT-DEL4
+                                          RT-DEL5
+                                          RT-DEL6
+                                          RT-DEL7
+                                          RT-DEL8
+                                          RT-DEL9
+                                          RT-DEL10
+      *
+           WRITE REPORT-TRAILER-REC.
+      *
+           IF FS-REPORT EQUAL ZEROS
+               ADD 1                   TO WS-REPORT-RECORDS
+           ELSE
+               DISPLAY
+                   "ERROR WRITING REPORT FILE: " FS-REPORT
+               STOP RUN
+           END-IF
+           .
+       9100-WRITE-REPORT-TRAILER-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       8200-WRITE-EXC-CUSTOMER.
+      *----------------------*
+           INITIALIZE EXCEPTION-REC.
+      *
+           MOVE CT-EXC-NOT-IN-TRANS    TO EXC-TYPE
+           MOVE CUST-ID                TO EXC-ID
+           MOVE ZEROES                 TO EXC-REF-ID
+           MOVE CUST-NAME              TO EXC-DETAIL-1
+           MOVE CUST-EMAIL             TO EXC-DETAIL-2
+           MOVE CT-DELIMITED-CHARACTER TO EXC-DEL1
+                                          EXC-DEL2
+                                          EXC-DEL3
+                                          EXC-DEL4
+                                          EXC-DEL5
+      *
+           WRITE EXCEPTION-REC.
+      *
+           IF FS-EXCEPTION EQUAL ZEROS
+               ADD 1                   TO WS-EXCEPTION-RECORDS
+           ELSE
+               DISPLAY
+                   "ERROR WRITING EXCEPTION FILE: " FS-EXCEPTION
+               STOP RUN
+           END-IF
+           .
+       8200-WRITE-EXC-CUSTOMER-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       8300-WRITE-EXC-TRANSACTION.
+      *-------------------------*
+           INITIALIZE EXCEPTION-REC.
+      *
+           MOVE CT-EXC-NOT-IN-CUSTOMER TO EXC-TYPE
+           MOVE TRANS-ID               TO EXC-ID
+           MOVE TRANS-CUST-ID          TO EXC-REF-ID
+           MOVE TRANS-DATE             TO EXC-DETAIL-1
+           MOVE TRANS-TYPE             TO EXC-DETAIL-2(1:20)
+           MOVE TRANS-AMOUNT           TO EXC-AMOUNT
+           MOVE CT-DELIMITED-CHARACTER TO EXC-DEL1
+                                          EXC-DEL2
+                                          EXC-DEL3
+                                          EXC-DEL4
+                                          EXC-DEL5
+      *
+           WRITE EXCEPTION-REC.
+      *
+           IF FS-EXCEPTION EQUAL ZEROS
+               ADD 1                   TO WS-EXCEPTION-RECORDS
+           ELSE
+               DISPLAY
+                   "ERROR WRITING EXCEPTION FILE: " FS-EXCEPTION
+               STOP RUN
+           END-IF
+           .
+       8300-WRITE-EXC-TRANSACTION-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       8500-WRITE-EXC-BAD-TYPE.
+      *------------------------*
+           INITIALIZE EXCEPTION-REC.
+      *
+           MOVE CT-EXC-BAD-TRANS-TYPE  TO EXC-TYPE
+           MOVE TRANS-ID               TO EXC-ID
+           MOVE TRANS-CUST-ID          TO EXC-REF-ID
+           MOVE TRANS-DATE             TO EXC-DETAIL-1
+           MOVE TRANS-TYPE             TO EXC-DETAIL-2(1:20)
+           MOVE TRANS-AMOUNT           TO EXC-AMOUNT
+           MOVE CT-DELIMITED-CHARACTER TO EXC-DEL1
+                                          EXC-DEL2
+                                          EXC-DEL3
+                                          EXC-DEL4
+                                          EXC-DEL5
+      *
+           WRITE EXCEPTION-REC.
+      *
+           IF FS-EXCEPTION EQUAL ZEROS
+               ADD 1                   TO WS-EXCEPTION-RECORDS
+           ELSE
+               DISPLAY
+                   "ERROR WRITING EXCEPTION FILE: " FS-EXCEPTION
+               STOP RUN
+           END-IF
+           .
+       8500-WRITE-EXC-BAD-TYPE-EXIT.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+       8400-WRITE-DORMANT-CUSTOMER.
+      *----------------------------*
+           INITIALIZE DORMANT-REC.
+      *
+           MOVE CUST-ID                TO DORMANT-ID
+           MOVE CUST-NAME              TO DORMANT-NAME
+           MOVE CUST-EMAIL             TO DORMANT-EMAIL
+           MOVE CT-DELIMITED-CHARACTER TO DORMANT-DEL1
+                                          DORMANT-DEL2
+      *
+           WRITE DORMANT-REC.
+      *
+           IF FS-DORMANT EQUAL ZEROS
+               ADD 1                   TO WS-DORMANT-RECORDS
+           ELSE
+               DISPLAY
+                   "ERROR WRITING DORMANT FILE: " FS-DORMANT
+               STOP RUN
+           END-IF
+           .
+       8400-WRITE-DORMANT-CUSTOMER-EXIT.
+           EXIT.
+      *
       *-----------------------------------------------------------------
        9000-FINALIZE.
       *-------------*
@@ -309,9 +1128,11 @@
            DISPLAY " REPORT       WRITE  :  " WS-REPORT-RECORDS 
            DISPLAY "-------------------------------"     
            DISPLAY " CUSTOMERS MATCHES   :  " WS-MATCHES
-           DISPLAY " TRX NOT IN CUSTOMER :  " WS-NOT-IN-CUSTOMER 
-           DISPLAY " CUSTOMER NOT TRXS   :  " WS-NOT-IN-TRANSACTION 
-           DISPLAY "-------------------------------"     
+           DISPLAY " TRX NOT IN CUSTOMER :  " WS-NOT-IN-CUSTOMER
+           DISPLAY " CUSTOMER NOT TRXS   :  " WS-NOT-IN-TRANSACTION
+           DISPLAY " EXCEPTIONS   WRITE  :  " WS-EXCEPTION-RECORDS
+           DISPLAY " DORMANT CUST WRITE  :  " WS-DORMANT-RECORDS
+           DISPLAY "-------------------------------"
       *
            CLOSE CUSTOMER-FILE.
            IF FS-CUSTOMER NOT EQUAL ZEROS
@@ -325,12 +1146,31 @@
                    "ERROR OPENING TRANSACTION FILE: " FS-TRANSACTION
                STOP RUN
            END-IF.
-      *  
+           PERFORM 9100-WRITE-REPORT-TRAILER
+              THRU 9100-WRITE-REPORT-TRAILER-EXIT.
+      *
            CLOSE REPORT-FILE.
            IF FS-REPORT NOT EQUAL ZEROS
                DISPLAY "ERROR OPENING REPORT FILE: " FS-REPORT
                STOP RUN
            END-IF.
+      *
+           CLOSE EXCEPTION-FILE.
+           IF FS-EXCEPTION NOT EQUAL ZEROS
+               DISPLAY "ERROR OPENING EXCEPTION FILE: " FS-EXCEPTION
+               STOP RUN
+           END-IF.
+      *
+           CLOSE DORMANT-FILE.
+           IF FS-DORMANT NOT EQUAL ZEROS
+               DISPLAY "ERROR OPENING DORMANT FILE: " FS-DORMANT
+               STOP RUN
+           END-IF.
+      *
+      * RUN COMPLETED NORMALLY - CLEAR THE CHECKPOINT SO THE NEXT RUN
+      * STARTS FRESH RATHER THAN RESUMING FROM THIS COMPLETED RUN.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
       *
        9000-FINALIZE-EXIT.
            EXIT.
